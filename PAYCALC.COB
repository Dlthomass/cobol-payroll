@@ -0,0 +1,177 @@
+       identification division.
+       program-id. PAYCALC.
+       author. Castillo, Beverly May S.
+       date-written. August 8, 2026.
+       date-compiled.
+
+      *----------------------------------------------------------
+      * Batch payroll computation.  Walks empdb.dat in em-id order,
+      * computes gross pay (emp-rate * emp-wrkhrs), applies the
+      * statutory withholding tables below, and spools one net-pay
+      * result line per employee to netpay.dat.
+      *----------------------------------------------------------
+       environment division.
+       configuration section.
+       source-computer. ibm-pc.
+       object-computer. ibm-pc.
+
+       input-output section.
+       file-control.
+           copy EMPFILE.
+
+           select netpay-file
+                  assign to disk
+                  organization is line sequential
+                  file status is netpay-stat.
+
+           select checkpoint-file
+                  assign to disk
+                  organization is line sequential
+                  file status is checkpt-stat.
+
+       data division.
+       file section.
+       fd emp-file
+          label records are standard
+          value of file-id is 'empdb.dat'.
+
+       01 emp-record.
+           copy EMPREC.
+
+       fd netpay-file
+          label records are standard
+          value of file-id is 'netpay.dat'.
+
+       01 netpay-rec           pic x(100).
+
+       fd checkpoint-file
+          label records are standard
+          value of file-id is 'paycalc.ckp'.
+
+       01 checkpoint-rec       pic 9(5).
+
+       working-storage section.
+       01 emp-stat              pic xx.
+       01 netpay-stat          pic xx.
+       01 checkpt-stat          pic xx.
+       01 ws-eof                pic x value "n".
+
+      *---- restart/checkpoint support
+       01 ws-last-checkpoint-id pic 9(5) value zero.
+       01 ws-checkpoint-count   pic 9(4) value zero.
+       01 checkpoint-interval   pic 9(4) value 1.
+
+           copy WHDATA.
+
+       01 report-line.
+           02 rl-id              pic 9(5).
+           02 filler             pic x value space.
+           02 rl-lname           pic a(15).
+           02 filler             pic x value space.
+           02 rl-fname           pic a(15).
+           02 filler             pic x value space.
+           02 rl-gross           pic z(8)9.99.
+           02 filler             pic x value space.
+           02 rl-sss             pic z(4)9.99.
+           02 filler             pic x value space.
+           02 rl-phlth           pic z(4)9.99.
+           02 filler             pic x value space.
+           02 rl-pibig           pic z(4)9.99.
+           02 filler             pic x value space.
+           02 rl-netpay          pic z(8)9.99.
+
+       procedure division.
+       main-process.
+           perform load-sss-table.
+           perform load-checkpoint.
+
+           open input emp-file.
+           if emp-stat not = '00'
+              display "!!! PAYCALC: cannot open empdb.dat " emp-stat
+              stop run.
+
+           if ws-last-checkpoint-id = zero
+              open output netpay-file
+              move spaces to netpay-rec
+              string "EM-ID  LASTNAME       FIRSTNAME       GROSS   "
+                        delimited by size
+                     "SSS-EE  PHLTH-EE  PIBIG-EE  NET-PAY"
+                        delimited by size
+                     into netpay-rec
+              write netpay-rec
+              move zeroes to em-id
+           else
+              open extend netpay-file
+              if netpay-stat not = '00'
+                 open output netpay-file
+              end-if
+              display "*** PAYCALC: resuming after em-id "
+                 ws-last-checkpoint-id
+              compute em-id = ws-last-checkpoint-id + 1
+           end-if.
+
+           start emp-file key is greater than or equal em-id
+              invalid key move "y" to ws-eof.
+
+           perform process-one-employee until ws-eof = "y".
+
+           close emp-file.
+           close netpay-file.
+           perform clear-checkpoint.
+           stop run.
+
+       process-one-employee.
+           read emp-file next record
+              at end move "y" to ws-eof.
+           if ws-eof not = "y"
+              if emp-recstat not = 9
+                 perform compute-net-pay
+                 perform write-netpay-line
+              end-if
+              perform checkpoint-tick.
+
+      *---- read the last-committed em-id, if any, from paycalc.ckp
+       load-checkpoint.
+           open input checkpoint-file.
+           if checkpt-stat = '00'
+              read checkpoint-file
+                 at end move zero to ws-last-checkpoint-id
+                 not at end move checkpoint-rec to ws-last-checkpoint-id
+              end-read
+              close checkpoint-file
+           else
+              move zero to ws-last-checkpoint-id.
+
+      *---- commit the current em-id every CHECKPOINT-INTERVAL records.
+      *     value 1 - i.e. after every record - so a crash can never
+      *     leave netpay-file holding more written lines than the
+      *     checkpoint says, which would otherwise re-append duplicate
+      *     net-pay lines for the same em-id on restart.
+       checkpoint-tick.
+           add 1 to ws-checkpoint-count.
+           if ws-checkpoint-count >= checkpoint-interval
+              move em-id to checkpoint-rec
+              open output checkpoint-file
+              write checkpoint-rec
+              close checkpoint-file
+              move zero to ws-checkpoint-count.
+
+      *---- run completed clean end to end - reset for the next full run
+       clear-checkpoint.
+           open output checkpoint-file.
+           close checkpoint-file.
+
+       write-netpay-line.
+           move em-id       to rl-id.
+           move emp-lname   to rl-lname.
+           move emp-fname   to rl-fname.
+           move ws-gross    to rl-gross.
+           move ws-sss-ee   to rl-sss.
+           move ws-phlth-ee to rl-phlth.
+           move ws-pibig-ee to rl-pibig.
+           move ws-net-pay  to rl-netpay.
+           move spaces to netpay-rec.
+           move report-line to netpay-rec.
+           write netpay-rec.
+
+           copy WHCALC.
