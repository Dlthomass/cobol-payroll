@@ -0,0 +1,234 @@
+       identification division.
+       program-id. PAYSLIP.
+       author. Castillo, Beverly May S.
+       date-written. August 8, 2026.
+       date-compiled.
+
+      *----------------------------------------------------------
+      * Batch report writer.  Reads empdb.dat sequentially once and
+      * spools two line-sequential reports:
+      *   payslip.dat - one formatted payslip block per em-id
+      *   roster.dat  - a department-sorted employee roster
+      *----------------------------------------------------------
+       environment division.
+       configuration section.
+       source-computer. ibm-pc.
+       object-computer. ibm-pc.
+
+       input-output section.
+       file-control.
+           copy EMPFILE.
+
+           select payslip-file
+                  assign to disk
+                  organization is line sequential
+                  file status is payslip-stat.
+
+           select roster-file
+                  assign to disk
+                  organization is line sequential
+                  file status is roster-stat.
+
+           select sort-work
+                  assign to "sortwrk.tmp".
+
+       data division.
+       file section.
+       fd emp-file
+          label records are standard
+          value of file-id is 'empdb.dat'.
+
+       01 emp-record.
+           copy EMPREC.
+
+       fd payslip-file
+          label records are standard
+          value of file-id is 'payslip.dat'.
+       01 payslip-rec         pic x(100).
+
+       fd roster-file
+          label records are standard
+          value of file-id is 'roster.dat'.
+       01 roster-rec          pic x(100).
+
+       sd sort-work.
+       01 sort-rec.
+          02 sw-dept          pic a(15).
+          02 sw-id            pic 9(5).
+          02 sw-lname         pic a(15).
+          02 sw-fname         pic a(15).
+          02 sw-cvstat        pic a(10).
+
+       working-storage section.
+       01 emp-stat             pic xx.
+       01 payslip-stat         pic xx.
+       01 roster-stat          pic xx.
+       01 ws-eof                pic x value "n".
+
+           copy WHDATA.
+
+       01 prev-dept             pic a(15) value spaces.
+       01 dept-count            pic 9(4) value zero.
+
+       01 amount-edit           pic z(8)9.99.
+
+       procedure division.
+       main-process.
+           perform load-sss-table.
+           open input emp-file.
+           if emp-stat not = '00'
+              display "!!! PAYSLIP: cannot open empdb.dat " emp-stat
+              stop run.
+
+           open output payslip-file.
+
+           sort sort-work
+              on ascending key sw-dept sw-id
+              input procedure is build-payslips-and-sort-file
+              output procedure is write-roster-report.
+
+           close emp-file.
+           close payslip-file.
+           stop run.
+
+      *---- single pass over emp-file: write a payslip per employee
+      *     and feed the sort work file for the roster report
+       build-payslips-and-sort-file.
+           move zeroes to em-id.
+           start emp-file key is greater than or equal em-id
+              invalid key move "y" to ws-eof.
+           perform read-and-release-one until ws-eof = "y".
+
+       read-and-release-one.
+           read emp-file next record
+              at end move "y" to ws-eof.
+           if ws-eof not = "y" and emp-recstat not = 9
+              perform write-one-payslip
+              move emp-dept  to sw-dept
+              move em-id     to sw-id
+              move emp-lname to sw-lname
+              move emp-fname to sw-fname
+              move emp-cvstat to sw-cvstat
+              release sort-rec.
+
+       write-one-payslip.
+           perform compute-net-pay.
+
+           move spaces to payslip-rec.
+           string "================ PAYSLIP ================"
+              delimited by size into payslip-rec.
+           write payslip-rec.
+
+           move spaces to payslip-rec.
+           string "Employee ID : " delimited by size
+                  em-id            delimited by size
+                  into payslip-rec.
+           write payslip-rec.
+
+           move spaces to payslip-rec.
+           string "Name        : " delimited by size
+                  emp-fname        delimited by size
+                  " "              delimited by size
+                  emp-lname        delimited by size
+                  into payslip-rec.
+           write payslip-rec.
+
+           move spaces to payslip-rec.
+           string "Department  : " delimited by size
+                  emp-dept         delimited by size
+                  into payslip-rec.
+           write payslip-rec.
+
+           move ws-gross to amount-edit.
+           move spaces to payslip-rec.
+           string "Gross Pay   : " delimited by size
+                  amount-edit      delimited by size
+                  into payslip-rec.
+           write payslip-rec.
+
+           move ws-sss-ee to amount-edit.
+           move spaces to payslip-rec.
+           string "SSS EE      : " delimited by size
+                  amount-edit      delimited by size
+                  into payslip-rec.
+           write payslip-rec.
+
+           move ws-phlth-ee to amount-edit.
+           move spaces to payslip-rec.
+           string "PhilHealth EE:" delimited by size
+                  amount-edit      delimited by size
+                  into payslip-rec.
+           write payslip-rec.
+
+           move ws-pibig-ee to amount-edit.
+           move spaces to payslip-rec.
+           string "Pag-IBIG EE : " delimited by size
+                  amount-edit      delimited by size
+                  into payslip-rec.
+           write payslip-rec.
+
+           move ws-net-pay to amount-edit.
+           move spaces to payslip-rec.
+           string "NET PAY     : " delimited by size
+                  amount-edit      delimited by size
+                  into payslip-rec.
+           write payslip-rec.
+
+           move spaces to payslip-rec.
+           write payslip-rec.
+
+      *---- output procedure of the SORT: department-sorted roster
+       write-roster-report.
+           open output roster-file.
+           move spaces to roster-rec.
+           string "DEPARTMENT-SORTED EMPLOYEE ROSTER" delimited by size
+              into roster-rec.
+           write roster-rec.
+
+           move "n" to ws-eof.
+           perform return-and-list until ws-eof = "y".
+
+           if dept-count > 0
+              perform write-dept-trailer.
+
+           close roster-file.
+
+       return-and-list.
+           return sort-work
+              at end move "y" to ws-eof.
+           if ws-eof not = "y"
+              if sw-dept not = prev-dept
+                 if dept-count > 0
+                    perform write-dept-trailer
+                 end-if
+                 move spaces to roster-rec
+                 write roster-rec
+                 move spaces to roster-rec
+                 string "Department: " delimited by size
+                        sw-dept        delimited by size
+                        into roster-rec
+                 write roster-rec
+                 move sw-dept to prev-dept
+                 move zero to dept-count
+              end-if
+              add 1 to dept-count
+              move spaces to roster-rec
+              string "  " delimited by size
+                     sw-id            delimited by size
+                     "  "             delimited by size
+                     sw-lname         delimited by size
+                     " "              delimited by size
+                     sw-fname         delimited by size
+                     "  "             delimited by size
+                     sw-cvstat        delimited by size
+                     into roster-rec
+              write roster-rec.
+
+       write-dept-trailer.
+           move spaces to roster-rec.
+           string "  -- headcount: " delimited by size
+                  dept-count          delimited by size
+                  into roster-rec.
+           write roster-rec.
+
+           copy WHCALC.
