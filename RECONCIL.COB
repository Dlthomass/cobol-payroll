@@ -0,0 +1,243 @@
+       identification division.
+       program-id. RECONCIL.
+       author. Castillo, Beverly May S.
+       date-written. August 8, 2026.
+       date-compiled.
+
+      *----------------------------------------------------------
+      * Duplicate / orphan reconciliation utility.  Scans empdb.dat
+      * for blank/zero mandatory fields and for emp-ctcno/emp-sss
+      * values that repeat across different em-id keys, and writes
+      * an exception report so bad data can be cleaned up before it
+      * feeds payroll.  Two passes: pass 1 sorts on emp-ctcno and
+      * pass 2 sorts on emp-sss, each control-breaking to spot
+      * duplicates; a single sequential pass in between checks the
+      * mandatory fields.
+      *----------------------------------------------------------
+       environment division.
+       configuration section.
+       source-computer. ibm-pc.
+       object-computer. ibm-pc.
+
+       input-output section.
+       file-control.
+           copy EMPFILE.
+
+           select recon-file
+                  assign to disk
+                  organization is line sequential
+                  file status is recon-stat.
+
+           select ctc-sort-work
+                  assign to "ctcsort.tmp".
+
+           select sss-sort-work
+                  assign to "ssssort.tmp".
+
+       data division.
+       file section.
+       fd emp-file
+          label records are standard
+          value of file-id is 'empdb.dat'.
+
+       01 emp-record.
+           copy EMPREC.
+
+       fd recon-file
+          label records are standard
+          value of file-id is 'reconcil.dat'.
+       01 recon-rec            pic x(100).
+
+       sd ctc-sort-work.
+       01 ctc-sort-rec.
+          02 ctcs-ctcno         pic 9(11).
+          02 ctcs-id            pic 9(5).
+
+       sd sss-sort-work.
+       01 sss-sort-rec.
+          02 ssss-sss           pic 9(10).
+          02 ssss-id            pic 9(5).
+
+       working-storage section.
+       01 emp-stat              pic xx.
+       01 recon-stat            pic xx.
+       01 ws-eof                pic x value "n".
+
+       01 ws-blank-count        pic 9(5) value zero.
+       01 ws-dup-ctc-count      pic 9(5) value zero.
+       01 ws-dup-sss-count      pic 9(5) value zero.
+
+       01 prev-ctcno            pic 9(11) value zero.
+       01 prev-ctc-id           pic 9(5) value zero.
+       01 prev-sss              pic 9(10) value zero.
+       01 prev-sss-id           pic 9(5) value zero.
+       01 field-name            pic x(9).
+
+       procedure division.
+       main-process.
+           open input emp-file.
+           if emp-stat not = '00'
+              display "!!! RECONCIL: cannot open empdb.dat " emp-stat
+              stop run.
+
+           open output recon-file.
+           move spaces to recon-rec.
+           string "DUPLICATE / ORPHAN RECONCILIATION REPORT"
+              delimited by size into recon-rec.
+           write recon-rec.
+
+           perform check-mandatory-fields.
+
+           move "n" to ws-eof.
+           sort ctc-sort-work
+              on ascending key ctcs-ctcno
+              input procedure is build-ctc-sort-file
+              output procedure is find-ctc-duplicates.
+
+           move "n" to ws-eof.
+           sort sss-sort-work
+              on ascending key ssss-sss
+              input procedure is build-sss-sort-file
+              output procedure is find-sss-duplicates.
+
+           perform write-recon-summary.
+
+           close emp-file.
+           close recon-file.
+           stop run.
+
+      *---- pass 1: blank/zero mandatory field check (skip deleted)
+       check-mandatory-fields.
+           move zeroes to em-id.
+           start emp-file key is greater than or equal em-id
+              invalid key move "y" to ws-eof.
+           perform check-one-record until ws-eof = "y".
+
+       check-one-record.
+           read emp-file next record
+              at end move "y" to ws-eof.
+           if ws-eof not = "y" and emp-recstat not = 9
+              if emp-sss = zero
+                 move "emp-sss  " to field-name
+                 perform flag-blank-field
+              end-if
+              if emp-phlth = zero
+                 move "emp-phlth" to field-name
+                 perform flag-blank-field
+              end-if
+              if emp-pibig = zero
+                 move "emp-pibig" to field-name
+                 perform flag-blank-field
+              end-if
+              if emp-tin = zero
+                 move "emp-tin  " to field-name
+                 perform flag-blank-field
+              end-if
+              if emp-dept = spaces
+                 move "emp-dept " to field-name
+                 perform flag-blank-field
+              end-if.
+
+       flag-blank-field.
+           add 1 to ws-blank-count.
+           move spaces to recon-rec.
+           string "Missing " delimited by size
+                  field-name delimited by size
+                  " on em-id " delimited by size
+                  em-id       delimited by size
+                  into recon-rec.
+           write recon-rec.
+
+      *---- pass 2: feed the CTC sort work file (skip deleted)
+       build-ctc-sort-file.
+           move zeroes to em-id.
+           start emp-file key is greater than or equal em-id
+              invalid key move "y" to ws-eof.
+           perform release-ctc-row until ws-eof = "y".
+
+       release-ctc-row.
+           read emp-file next record
+              at end move "y" to ws-eof.
+           if ws-eof not = "y" and emp-recstat not = 9
+              move emp-ctcno to ctcs-ctcno
+              move em-id     to ctcs-id
+              release ctc-sort-rec.
+
+       find-ctc-duplicates.
+           move zero to prev-ctcno.
+           move "n" to ws-eof.
+           perform return-and-check-ctc until ws-eof = "y".
+
+       return-and-check-ctc.
+           return ctc-sort-work
+              at end move "y" to ws-eof.
+           if ws-eof not = "y"
+              if (ctcs-ctcno = prev-ctcno) and (ctcs-ctcno not = zero)
+                 add 1 to ws-dup-ctc-count
+                 move spaces to recon-rec
+                 string "Duplicate emp-ctcno " delimited by size
+                        ctcs-ctcno              delimited by size
+                        " on em-id "            delimited by size
+                        prev-ctc-id             delimited by size
+                        " and "                 delimited by size
+                        ctcs-id                 delimited by size
+                        into recon-rec
+                 write recon-rec
+              end-if
+              move ctcs-ctcno to prev-ctcno
+              move ctcs-id    to prev-ctc-id.
+
+      *---- pass 3: feed the SSS sort work file (skip deleted)
+       build-sss-sort-file.
+           move zeroes to em-id.
+           start emp-file key is greater than or equal em-id
+              invalid key move "y" to ws-eof.
+           perform release-sss-row until ws-eof = "y".
+
+       release-sss-row.
+           read emp-file next record
+              at end move "y" to ws-eof.
+           if ws-eof not = "y" and emp-recstat not = 9
+              move emp-sss to ssss-sss
+              move em-id   to ssss-id
+              release sss-sort-rec.
+
+       find-sss-duplicates.
+           move zero to prev-sss.
+           move "n" to ws-eof.
+           perform return-and-check-sss until ws-eof = "y".
+
+       return-and-check-sss.
+           return sss-sort-work
+              at end move "y" to ws-eof.
+           if ws-eof not = "y"
+              if (ssss-sss = prev-sss) and (ssss-sss not = zero)
+                 add 1 to ws-dup-sss-count
+                 move spaces to recon-rec
+                 string "Duplicate emp-sss " delimited by size
+                        ssss-sss              delimited by size
+                        " on em-id "          delimited by size
+                        prev-sss-id           delimited by size
+                        " and "               delimited by size
+                        ssss-id               delimited by size
+                        into recon-rec
+                 write recon-rec
+              end-if
+              move ssss-sss to prev-sss
+              move ssss-id  to prev-sss-id.
+
+       write-recon-summary.
+           move spaces to recon-rec.
+           write recon-rec.
+           move spaces to recon-rec.
+           string "Blank/zero mandatory fields: " delimited by size
+                  ws-blank-count                   delimited by size
+                  into recon-rec.
+           write recon-rec.
+           move spaces to recon-rec.
+           string "Duplicate CTC numbers: " delimited by size
+                  ws-dup-ctc-count           delimited by size
+                  "   Duplicate SSS numbers: " delimited by size
+                  ws-dup-sss-count           delimited by size
+                  into recon-rec.
+           write recon-rec.
