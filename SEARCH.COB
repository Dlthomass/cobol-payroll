@@ -1,5 +1,5 @@
        identification division.
-       program-id. Employee Entry-Search.
+       program-id. "Employee Entry-Search".
        author. Castillo, Beverly May S.
        date-written. August 6, 2018.
        date-compiled.
@@ -11,12 +11,12 @@
 
        input-output section.
        file-control.
-           select emp-file.
+           copy EMPFILE.
+
+           select audit-log-file
                   assign to disk
-                  organization is indexed
-                  access mode is dynamic
-                  record key is em-id
-                  file status is emp-stat.
+                  organization is line sequential
+                  file status is audit-stat.
 
        data division.
        file section.
@@ -25,32 +25,26 @@
           value of file-id is 'empdb.dat'.
 
        01 emp-record.
-          02 em-id         pic 9(5).    
-          02 emp-lname     pic a(15).
-          02 emp-fname     pic a(15).
-          02 emp-minit     pic a.
-          02 emp-bdate     pic x(10).
-          02 emp-age       pic x(2).
-          02 emp-addr      pic a(20).
-          02 emp-pcode     pic 9(4).
-          02 emp-telno     pic 9(7).
-          02 emp-ctcno     pic 9(11).
-          02 emp-dept      pic a(15).
-          02 emp-rate      pic 9(6)V99.
-          02 emp-erate     pic zzz,z99.99.
-          02 emp-hdate     pic x(10).
-          02 emp-SSS       pic 9(10).
-          02 emp-phlth     pic 9(12).
-          02 emp-pibig     pic 9(12).
-          02 emp-tin       pic 9(12).
-          02 emp-cvstat    pic a(10).
-          02 emp-dpndts    pic 9(2).
-          02 emp-wrkhrs    pic 9(3)V9.
-          02 emp-ewrkhrs   pic z99.9.
-
-          02 emp-recstat   pic 9.
+           copy EMPREC.
+
+       fd audit-log-file
+          label records are standard
+          value of file-id is 'auditlog.dat'.
+       01 audit-log-rec        pic x(85).
 
        working-storage section.
+       01 audit-stat         pic xx.
+       01 audit-action       pic x(8).
+       01 audit-detail       pic x(45).
+       01 audit-timestamp    pic x(14).
+
+      *---- prior emp-rate/emp-dept/emp-cvstat, captured before an
+      *     edit overwrites emp-record, so an UPDATE audit line can
+      *     show what changed and not just that something did
+       01 ws-old-rate        pic 9(6)V99.
+       01 ws-old-rate-edit   pic zzzzz9.99.
+       01 ws-old-dept        pic a(15).
+       01 ws-old-cvstat      pic a(10).
        01 ws-id             pic 9(5).    
        01 ws-lname          pic a(15).
        01 ws-fname          pic a(15).
@@ -77,97 +71,144 @@
        01 ws-ewrkhrs        pic z99.9.
 
        77 record-found     pic x.
+       77 record-deleted   pic x value "n".
        77 emp-num-field    pic z(5).
        01 emp-stat         pic xx.
        01 norec-choice     pic x.
+       01 edit-choice      pic x.
        01 save             pic a.
        01 choice           pic 9.
 
+       01 search-mode       pic x.
+       01 ws-search-lname   pic a(15).
+       01 ws-search-fname   pic a(15).
+       01 ws-search-dept    pic a(15).
+       01 search-eof        pic x.
+       01 match-count       pic 9(2) value zero.
+       01 match-idx         pic 9(2).
+       01 ws-pick           pic 9(2).
+       01 ws-line           pic 9(2).
+       01 match-table.
+           02 match-entry occurs 15 times.
+              03 match-id      pic 9(5).
+              03 match-lname   pic a(15).
+              03 match-fname   pic a(15).
+              03 match-dept    pic a(15).
+
+       01 ws-valid           pic x.
+       01 ws-errmsg          pic x(45).
+       01 ws-datecheck       pic x(10).
+       01 ws-date-ok         pic x.
+       01 ws-chk-month       pic 99.
+       01 ws-chk-day         pic 99.
+       01 ws-chk-year        pic 9(4).
+       01 ws-max-chk-year    pic 9(4).
+       01 ws-current-year    pic 9(4).
+       01 ws-max-day         pic 99.
+
+      *---- days-in-month lookup for CHECK-DATE-FORMAT (Feb handled
+      *     separately below for leap years)
+       01 dim-values.
+           02 filler         pic 99 value 31.
+           02 filler         pic 99 value 28.
+           02 filler         pic 99 value 31.
+           02 filler         pic 99 value 30.
+           02 filler         pic 99 value 31.
+           02 filler         pic 99 value 30.
+           02 filler         pic 99 value 31.
+           02 filler         pic 99 value 31.
+           02 filler         pic 99 value 30.
+           02 filler         pic 99 value 31.
+           02 filler         pic 99 value 30.
+           02 filler         pic 99 value 31.
+       01 dim-table redefines dim-values.
+           02 dim-days       pic 99 occurs 12 times.
+
        screen section.
        01 clear-active-screen.
            05 blank screen.
  
         01 empid-scr.
            02 line 6 column 25 value
-           "�� Search Employee Record... ͸".
+           "|| Search Employee Record... |".
            02 line 7 column 25 value
-           "�                             �".
+           "|                             |".
            02 line 8 column 25 value
-           "� Enter EMP ID :              �".
+           "| Enter EMP ID :              |".
            02 line 9 column 25 value
-           "�                             �".
+           "|                             |".
            02 line 10 column 25 value
-           "�����������������������������;".
+           "------------------------------".
 
         01 createrec-scr.
            02 line 2 column 7 value
-           "������������������������������������������������������������
-      -    "�����͸".
+           "------------------------------------------------------------
+      -    "------".
            02 line 3 column 7 value
-           "�                     Castillo-Orofeo Enterprises
-      -    "      �".
+           "|                     Castillo-Orofeo Enterprises
+      -    "      |".
            02 line 4 column 7 value
-           "�                        Cebu City, Philippines
-      -    "      �".
+           "|                        Cebu City, Philippines
+      -    "      |".
            02 line 5 column 7 value
-           "�
-      -    "      �".
+           "|
+      -    "      |".
            02 line 6 column 7 value
-           "������������������������������������������������������������
-      -    "�����Ĵ".
+           "------------------------------------------------------------
+      -    "------".
            02 line 7 column 7 value
-           "� Lastname       � Firstname      �   MI   �  Employee ID
-      -    "      �".
+           "| Lastname       | Firstname      |   MI   |  Employee ID
+      -    "      |".
            02 line 8 column 7 value
-           "�                �                �        �
-      -    "      �".
+           "|                |                |        |
+      -    "      |".
            02 line 9 column 7 value
-           "������������������������������������������������������������
-      -    "�����Ĵ".
+           "------------------------------------------------------------
+      -    "------".
            02 line 10 column 7 value
-           "� Address   :                     � Postal Code  :
-      -    "      �".
+           "| Address   :                     | Postal Code  :
+      -    "      |".
            02 line 11 column 7 value
-           "� Tel No    :                     � Mobile No    :
-      -    "      �".
+           "| Tel No    :                     | Mobile No    :
+      -    "      |".
            02 line 12 column 7 value
-           "� Birthdate :                     � Age          :
-      -    "      �".
+           "| Birthdate :                     | Age          :
+      -    "      |".
            02 line 13 column 7 value
-           "� Civil Stat:                     � Dependents   :
-      -    "      �".
+           "| Civil Stat:                     | Dependents   :
+      -    "      |".
            02 line 14 column 7 value
-           "������������������������������������������������������������
-      -    "�����Ĵ".
+           "------------------------------------------------------------
+      -    "------".
            02 line 15 column 7 value
-           "� Department:                     � SSS No       :
-      -    "      �".
+           "| Department:                     | SSS No       :
+      -    "      |".
            02 line 16 column 7 value
-           "� Rate/hr   :                     � PhilHealth No:
-      -    "      �".
+           "| Rate/hr   :                     | PhilHealth No:
+      -    "      |".
            02 line 17 column 7 value
-           "� Wrkhrs/day:                     � Pag-Ibig No  :
-      -    "      �".
+           "| Wrkhrs/day:                     | Pag-Ibig No  :
+      -    "      |".
            02 line 18 column 7 value
-           "� Hire Date :                     � TIN No       :
-      -    "      �".
+           "| Hire Date :                     | TIN No       :
+      -    "      |".
            02 line 19 column 7 value
-           "������������������������������������������������������������
-      -    "�����;".
+           "------------------------------------------------------------
+      -    "------".
 
         01 search-norec-scr.
            02 line 6 column 19 value
-           "���������������������������������������͸".
+           "----------------------------------------".
            02 line 7 column 19 value
-           "�     !!! SORRY, NO RECORD FOUND        �".
+           "|     !!! SORRY, NO RECORD FOUND        |".
            02 line 8 column 19 value
-           "�                                       �".
+           "|                                       |".
            02 line 9 column 19 value
-           "�    SEARCH another record (y/n)?       �".
+           "|  SEARCH again(Y) / CREATE new(C) /     |".
            02 line 10 column 19 value
-           "�                                       �".
+           "|  give up(N)?                           |".
            02 line 11 column 19 value
-           "���������������������������������������;".
+           "----------------------------------------".
 
                    01 clr-scr.
            02 line 1 column 1 value
@@ -255,9 +296,14 @@
               close emp-file
               open i-o emp-file.
 
+           open extend audit-log-file.
+           if audit-stat not = '00'
+              open output audit-log-file.
+
            perform search-choice until choice > 1.
-           
+
            close emp-file.
+           close audit-log-file.
            perform program-done.
            
        program-done.
@@ -267,11 +313,12 @@
        search-choice.
             display clr-scr.
             display empid-scr.
-            perform get-employee-record.
-            perform search-inquire-records.
-
-       search-inquire-records.
-           go to get-employee-record.  
+            display (12, 15) "Search by (I)D or (N)ame/Dept: ".
+            accept (12, 48) search-mode.
+            if (search-mode = "n") or (search-mode = "N")
+               perform search-by-name-dept
+            else
+               perform get-employee-record.
 
        get-employee-record.
            perform init-employee-record.
@@ -287,7 +334,7 @@
            perform read-emprec.
            if record-found = "n"
            display clear-active-screen
-           display search-norec-scr 
+           display search-norec-scr
            accept (9, 53) norec-choice
            perform search-norec-option
            else if record-found = "y"
@@ -295,6 +342,7 @@
            display createrec-scr
            perform display-emp-fields
            display (5, 9) "Record Found!"
+           perform ask-edit-option
            perform go-again.
 
        search-norec-option.
@@ -304,15 +352,226 @@
            accept (8, 42) ws-id
            move ws-id to em-id
            perform read-emprec
-           display createrec-scr
-           perform display-emp-fields
-           display (5, 9) "Record Found.."
+           if record-found = "n"
+              display clear-active-screen
+              display search-norec-scr
+              accept (9, 53) norec-choice
+              perform search-norec-option
+           else
+              display createrec-scr
+              perform display-emp-fields
+              display (5, 9) "Record Found.."
+              perform ask-edit-option
+              perform go-again
+           end-if
+           else if (norec-choice = "c") or (norec-choice = "C")
+           if record-deleted = "y"
+              perform reactivate-employee-record
+           else
+              perform create-employee-record
+           end-if
            else if (norec-choice = "n") or (norec-choice = "N")
            display clr-scr
-           display (10, 15) 
+           display (10, 15)
            "Thank you for using this cobol program. Bye!"
            perform program-done.
 
+     **-----key in a brand-new emp-record and WRITE it
+       create-employee-record.
+           move em-id to ws-id
+           display clr-scr
+           display createrec-scr
+           display (8, 53) ws-id
+           perform accept-emp-fields
+           perform validate-employee-input
+           perform until ws-valid = "Y"
+              display (21, 9) ws-errmsg
+              perform accept-emp-fields
+              perform validate-employee-input
+           end-perform
+           perform move-ws-to-emprec
+           move 1 to emp-recstat
+           write emp-record
+              invalid key
+                 display (21, 9) "!!! Record already exists, not saved."
+              not invalid key
+                 display (21, 9) "Record created successfully!"
+                 move "CREATE" to audit-action
+                 string function trim(emp-lname) delimited by size
+                        " "                       delimited by size
+                        function trim(emp-fname) delimited by size
+                        into audit-detail
+                 end-string
+                 perform write-audit-log
+           end-write
+           perform go-again.
+
+     **-----ask whether the record just found should be edited
+       ask-edit-option.
+           display (21, 9) "Edit(E) / Delete(D) / none(N)? : "
+           accept (21, 43) edit-choice
+           if (edit-choice = "e") or (edit-choice = "E")
+              perform edit-employee-record
+           else if (edit-choice = "d") or (edit-choice = "D")
+              perform delete-employee-record.
+
+     **-----key in corrections for an existing emp-record and REWRITE it
+       edit-employee-record.
+           perform move-emprec-to-ws
+           move emp-rate   to ws-old-rate
+           move emp-dept   to ws-old-dept
+           move emp-cvstat to ws-old-cvstat
+           display clr-scr
+           display createrec-scr
+           perform display-emp-fields
+           perform blank-edit-only-fields
+           perform accept-emp-fields
+           perform validate-employee-input
+           perform until ws-valid = "Y"
+              display (21, 9) ws-errmsg
+              perform accept-emp-fields
+              perform validate-employee-input
+           end-perform
+           perform move-ws-to-emprec
+           rewrite emp-record
+              invalid key
+                 display (21, 9) "!!! Unable to update record."
+              not invalid key
+                 display (21, 9) "Record updated successfully!"
+                 move "UPDATE" to audit-action
+                 move ws-old-rate to ws-old-rate-edit
+                 string "was " delimited by size
+                        ws-old-rate-edit delimited by size
+                        " " delimited by size
+                        function trim(ws-old-dept) delimited by size
+                        " " delimited by size
+                        function trim(ws-old-cvstat) delimited by size
+                        into audit-detail
+                 end-string
+                 perform write-audit-log
+           end-rewrite.
+
+     **-----an em-id that CREATE's WRITE would reject as a duplicate
+     **     may actually be a soft-deleted record (recstat = 9); this
+     **     lets the operator key in fresh field values and REWRITE it
+     **     back to active instead of being stuck on a dead key
+       reactivate-employee-record.
+           perform move-emprec-to-ws
+           display clr-scr
+           display createrec-scr
+           perform display-emp-fields
+           perform blank-edit-only-fields
+           perform accept-emp-fields
+           perform validate-employee-input
+           perform until ws-valid = "Y"
+              display (21, 9) ws-errmsg
+              perform accept-emp-fields
+              perform validate-employee-input
+           end-perform
+           perform move-ws-to-emprec
+           move 1 to emp-recstat
+           rewrite emp-record
+              invalid key
+                 display (21, 9) "!!! Unable to reactivate record."
+              not invalid key
+                 display (21, 9) "Record reactivated successfully!"
+                 move "CREATE" to audit-action
+                 string function trim(emp-lname) delimited by size
+                        " "                       delimited by size
+                        function trim(emp-fname) delimited by size
+                        into audit-detail
+                 end-string
+                 perform write-audit-log
+           end-rewrite
+           perform go-again.
+
+     **-----logically delete an existing emp-record (recstat = 9)
+       delete-employee-record.
+           move 9 to emp-recstat
+           rewrite emp-record
+              invalid key
+                 display (21, 9) "!!! Unable to delete record."
+              not invalid key
+                 display (21, 9) "Record deleted."
+                 move "DELETE" to audit-action
+                 string function trim(emp-lname) delimited by size
+                        " "                       delimited by size
+                        function trim(emp-fname) delimited by size
+                        into audit-detail
+                 end-string
+                 perform write-audit-log
+           end-rewrite.
+
+     **-----accept the full set of emp-record fields from createrec-scr
+       accept-emp-fields.
+           accept (8, 9) ws-lname.
+           accept (8, 26) ws-fname.
+           accept (8, 45) ws-minit.
+           accept (10, 21) ws-addr.
+           accept (10, 58) ws-pcode.
+           accept (11, 21) ws-telno.
+           accept (11, 58) ws-ctcno.
+           accept (12, 21) ws-bdate.
+           accept (12, 58) ws-age.
+           accept (13, 21) ws-cvstat.
+           accept (13, 58) ws-dpndts.
+           accept (15, 21) ws-dept.
+           accept (15, 58) ws-sss.
+           accept (16, 21) ws-rate.
+           accept (16, 58) ws-phlth.
+           accept (17, 21) ws-wrkhrs.
+           accept (17, 58) ws-pibig.
+           accept (18, 21) ws-hdate.
+           accept (18, 58) ws-tin.
+
+     **-----move the ws- mirror fields into emp-record (em-id untouched)
+       move-ws-to-emprec.
+           move ws-lname   to emp-lname.
+           move ws-fname   to emp-fname.
+           move ws-minit   to emp-minit.
+           move ws-addr    to emp-addr.
+           move ws-pcode   to emp-pcode.
+           move ws-telno   to emp-telno.
+           move ws-ctcno   to emp-ctcno.
+           move ws-bdate   to emp-bdate.
+           move ws-age     to emp-age.
+           move ws-cvstat  to emp-cvstat.
+           move ws-dpndts  to emp-dpndts.
+           move ws-dept    to emp-dept.
+           move ws-rate    to emp-rate.
+           move ws-rate    to emp-erate.
+           move ws-wrkhrs  to emp-wrkhrs.
+           move ws-wrkhrs  to emp-ewrkhrs.
+           move ws-hdate   to emp-hdate.
+           move ws-sss     to emp-sss.
+           move ws-phlth   to emp-phlth.
+           move ws-pibig   to emp-pibig.
+           move ws-tin     to emp-tin.
+
+     **-----move the current emp-record fields into the ws- mirror
+     **     fields, so an edit starts from what's on file, not
+     **     whatever was left over from the last create/edit
+       move-emprec-to-ws.
+           move emp-lname   to ws-lname.
+           move emp-fname   to ws-fname.
+           move emp-minit   to ws-minit.
+           move emp-addr    to ws-addr.
+           move emp-pcode   to ws-pcode.
+           move emp-telno   to ws-telno.
+           move emp-ctcno   to ws-ctcno.
+           move emp-bdate   to ws-bdate.
+           move emp-age     to ws-age.
+           move emp-cvstat  to ws-cvstat.
+           move emp-dpndts  to ws-dpndts.
+           move emp-dept    to ws-dept.
+           move emp-rate    to ws-rate.
+           move emp-wrkhrs  to ws-wrkhrs.
+           move emp-hdate   to ws-hdate.
+           move emp-sss     to ws-sss.
+           move emp-phlth   to ws-phlth.
+           move emp-pibig   to ws-pibig.
+           move emp-tin     to ws-tin.
+
       *---- reading files in emp-record
        enter-empid.
             accept (8, 42) ws-id.
@@ -320,9 +579,32 @@
            
        read-emprec.
            move "y" to record-found.
+           move "n" to record-deleted.
            read emp-file record
               invalid key
                  move "n" to record-found.
+           if record-found = "y" and emp-recstat = 9
+              move "n" to record-found
+              move "y" to record-deleted.
+
+     **-----append one line to the audit log for a WRITE/REWRITE
+     **-----append id/action/timestamp/detail to the shared audit log
+     **     (same field order and meaning as HRINTAKE's WRITE-AUDIT-LOG,
+     **     so anything parsing auditlog.dat sees one consistent layout
+     **     regardless of which program wrote a given line)
+       write-audit-log.
+           move function current-date (1:14) to audit-timestamp.
+           move spaces to audit-log-rec.
+           string em-id             delimited by size
+                  " "                delimited by size
+                  audit-action       delimited by size
+                  " "                delimited by size
+                  audit-timestamp    delimited by size
+                  " "                delimited by size
+                  audit-detail       delimited by size
+                  into audit-log-rec
+           end-string.
+           write audit-log-rec.
 
      **-----ask the user to search another record
        go-again.
@@ -364,6 +646,204 @@
            display (17, 58) emp-pibig.
            display (18, 58) emp-tin.
 
+     **-----EMP-ERATE/EMP-EWRKHRS print wider (comma/decimal-point
+     **     literals) than the ACCEPT-EMP-FIELDS fields that key over
+     **     the same coordinates; blank the full printed width first
+     **     so digits typed into the narrower ACCEPT field don't leave
+     **     stale punctuation/digits trailing on screen
+       blank-edit-only-fields.
+           display (16, 21) "          ".
+           display (17, 21) "     ".
+
+     **-----alternate search path: scan emp-file by name/department
+       search-by-name-dept.
+           perform init-search-criteria.
+           perform enter-search-criteria.
+           perform scan-employees-for-match.
+           if match-count = 0
+              display clr-scr
+              display (10, 15) "No matching employees found."
+              perform go-again
+           else
+              perform list-matches
+              perform pick-match-and-display.
+
+       init-search-criteria.
+           move spaces to ws-search-lname.
+           move spaces to ws-search-fname.
+           move spaces to ws-search-dept.
+           move zero to match-count.
+
+       enter-search-criteria.
+           display clr-scr.
+           display (5, 10) "Search by Name / Department (blank = any)".
+           display (7, 10) "Lastname   : ".
+           accept (7, 25) ws-search-lname.
+           display (8, 10) "Firstname  : ".
+           accept (8, 25) ws-search-fname.
+           display (9, 10) "Department : ".
+           accept (9, 25) ws-search-dept.
+
+       scan-employees-for-match.
+           move zeroes to em-id.
+           move "n" to search-eof.
+           start emp-file key is greater than or equal em-id
+              invalid key move "y" to search-eof.
+           perform scan-one-record
+              until (search-eof = "y") or (match-count = 15).
+
+       scan-one-record.
+           read emp-file next record
+              at end move "y" to search-eof.
+           if search-eof not = "y"
+              perform check-and-store-match.
+
+       check-and-store-match.
+           if (emp-recstat not = 9)
+              and ((ws-search-lname = spaces) or
+                  (emp-lname = ws-search-lname))
+              and ((ws-search-fname = spaces) or
+                  (emp-fname = ws-search-fname))
+              and ((ws-search-dept = spaces) or
+                  (emp-dept = ws-search-dept))
+              add 1 to match-count
+              move em-id     to match-id (match-count)
+              move emp-lname to match-lname (match-count)
+              move emp-fname to match-fname (match-count)
+              move emp-dept  to match-dept (match-count).
+
+       list-matches.
+           display clr-scr.
+           display (2, 10) "MATCHES FOUND:".
+           perform display-one-match varying match-idx from 1 by 1
+              until match-idx > match-count.
+
+       display-one-match.
+           compute ws-line = 2 + match-idx.
+           display (ws-line, 5)  match-idx.
+           display (ws-line, 10) match-id (match-idx).
+           display (ws-line, 18) match-lname (match-idx).
+           display (ws-line, 35) match-fname (match-idx).
+           display (ws-line, 52) match-dept (match-idx).
+
+       pick-match-and-display.
+           display (20, 10) "Enter number to view (0 = none): ".
+           accept (20, 45) ws-pick.
+           if (ws-pick > 0) and (ws-pick <= match-count)
+              move match-id (ws-pick) to em-id
+              perform read-emprec
+              display clear-active-screen
+              display createrec-scr
+              perform display-emp-fields
+              display (5, 9) "Record Found!"
+              perform ask-edit-option.
+           perform go-again.
+
+     **-----field-level checks on the ws- mirror fields before a
+     **-----WRITE or REWRITE against emp-record
+       validate-employee-input.
+           move "Y" to ws-valid.
+           move spaces to ws-errmsg.
+
+           if (ws-pcode < 1000) or (ws-pcode > 9999)
+              move "N" to ws-valid
+              move "Invalid postal code (must be 1000-9999)."
+                 to ws-errmsg
+           end-if.
+
+           if ws-valid = "Y"
+              move ws-bdate to ws-datecheck
+              perform check-date-format
+              if ws-date-ok = "N"
+                 move "N" to ws-valid
+                 move "Invalid birthdate (expected MM/DD/YYYY)."
+                    to ws-errmsg
+              end-if
+           end-if.
+
+           if ws-valid = "Y"
+              move ws-hdate to ws-datecheck
+              perform check-date-format
+              if ws-date-ok = "N"
+                 move "N" to ws-valid
+                 move "Invalid hire date (expected MM/DD/YYYY)."
+                    to ws-errmsg
+              end-if
+           end-if.
+
+           if (ws-valid = "Y") and (ws-sss = 0)
+              move "N" to ws-valid
+              move "SSS number is required." to ws-errmsg
+           end-if.
+
+           if (ws-valid = "Y") and (ws-phlth = 0)
+              move "N" to ws-valid
+              move "PhilHealth number is required." to ws-errmsg
+           end-if.
+
+           if (ws-valid = "Y") and (ws-pibig = 0)
+              move "N" to ws-valid
+              move "Pag-IBIG number is required." to ws-errmsg
+           end-if.
+
+           if (ws-valid = "Y") and (ws-tin = 0)
+              move "N" to ws-valid
+              move "TIN number is required." to ws-errmsg
+           end-if.
+
+           if (ws-valid = "Y") and (ws-rate = 0)
+              move "N" to ws-valid
+              move "Rate per hour must be greater than zero."
+                 to ws-errmsg
+           end-if.
+
+           if (ws-valid = "Y") and (ws-wrkhrs = 0)
+              move "N" to ws-valid
+              move "Work hours must be greater than zero." to ws-errmsg
+           end-if.
+
+           if (ws-valid = "Y") and (ws-dpndts > 15)
+              move "N" to ws-valid
+              move "Dependents count looks implausible." to ws-errmsg
+           end-if.
 
+     **-----validate a MM/DD/YYYY string held in ws-datecheck
+       check-date-format.
+           move "Y" to ws-date-ok.
+           if (ws-datecheck (3:1) not = "/") or
+              (ws-datecheck (6:1) not = "/")
+              move "N" to ws-date-ok
+           else
+              if (ws-datecheck (1:2) is not numeric) or
+                 (ws-datecheck (4:2) is not numeric) or
+                 (ws-datecheck (7:4) is not numeric)
+                 move "N" to ws-date-ok
+              else
+                 move ws-datecheck (1:2) to ws-chk-month
+                 move ws-datecheck (4:2) to ws-chk-day
+                 move ws-datecheck (7:4) to ws-chk-year
+                 if (ws-chk-month < 1) or (ws-chk-month > 12)
+                    move "N" to ws-date-ok
+                 end-if
+                 move function current-date (1:4) to ws-current-year
+                 compute ws-max-chk-year = ws-current-year + 1
+                 if (ws-chk-year < 1900) or
+                    (ws-chk-year > ws-max-chk-year)
+                    move "N" to ws-date-ok
+                 end-if
+                 if ws-date-ok = "Y"
+                    move dim-days (ws-chk-month) to ws-max-day
+                    if (ws-chk-month = 2) and
+                       (function mod(ws-chk-year, 4) = 0) and
+                       ((function mod(ws-chk-year, 100) not = 0) or
+                        (function mod(ws-chk-year, 400) = 0))
+                       move 29 to ws-max-day
+                    end-if
+                    if (ws-chk-day < 1) or (ws-chk-day > ws-max-day)
+                       move "N" to ws-date-ok
+                    end-if
+                 end-if
+              end-if
+           end-if.
 
 
