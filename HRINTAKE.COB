@@ -0,0 +1,401 @@
+       identification division.
+       program-id. HRINTAKE.
+       author. Castillo, Beverly May S.
+       date-written. August 8, 2026.
+       date-compiled.
+
+      *----------------------------------------------------------
+      * Batch new-hire / terminated-employee intake.  Reads a
+      * fixed-width JCL-style feed file (one HR-REC per employee,
+      * mirroring emp-record minus the display-edited emp-erate/
+      * emp-ewrkhrs) and applies it unattended against empdb.dat:
+      *   feed-action 'A' - add:      WRITE a brand-new emp-record
+      *   feed-action 'C' - change:   REWRITE an existing emp-record
+      *   feed-action 'T' - terminate: logical delete (emp-recstat=9)
+      * Every applied transaction is appended to the same audit
+      * log SEARCH.COB uses, and a run-summary/exception report is
+      * spooled so HR can see what loaded and what didn't.
+      *----------------------------------------------------------
+       environment division.
+       configuration section.
+       source-computer. ibm-pc.
+       object-computer. ibm-pc.
+
+       input-output section.
+       file-control.
+           copy EMPFILE.
+
+           select feed-file
+                  assign to disk
+                  organization is line sequential
+                  file status is feed-stat.
+
+           select audit-log-file
+                  assign to disk
+                  organization is line sequential
+                  file status is audit-stat.
+
+           select exception-file
+                  assign to disk
+                  organization is line sequential
+                  file status is except-stat.
+
+           select checkpoint-file
+                  assign to disk
+                  organization is line sequential
+                  file status is checkpt-stat.
+
+       data division.
+       file section.
+       fd emp-file
+          label records are standard
+          value of file-id is 'empdb.dat'.
+
+       01 emp-record.
+           copy EMPREC.
+
+       fd feed-file
+          label records are standard
+          value of file-id is 'hrfeed.dat'.
+       01 feed-rec.
+           02 feed-action     pic x.
+           02 feed-id         pic 9(5).
+           02 feed-lname      pic a(15).
+           02 feed-fname      pic a(15).
+           02 feed-minit      pic a.
+           02 feed-bdate      pic x(10).
+           02 feed-age        pic x(2).
+           02 feed-addr       pic a(20).
+           02 feed-pcode      pic 9(4).
+           02 feed-telno      pic 9(7).
+           02 feed-ctcno      pic 9(11).
+           02 feed-dept       pic a(15).
+           02 feed-rate       pic 9(6)v99.
+           02 feed-hdate      pic x(10).
+           02 feed-sss        pic 9(10).
+           02 feed-phlth      pic 9(12).
+           02 feed-pibig      pic 9(12).
+           02 feed-tin        pic 9(12).
+           02 feed-cvstat     pic a(10).
+           02 feed-dpndts     pic 9(2).
+           02 feed-wrkhrs     pic 9(3)v9.
+
+       fd audit-log-file
+          label records are standard
+          value of file-id is 'auditlog.dat'.
+       01 audit-log-rec       pic x(85).
+
+       fd exception-file
+          label records are standard
+          value of file-id is 'hrfeedxcp.dat'.
+       01 exception-rec       pic x(90).
+
+       fd checkpoint-file
+          label records are standard
+          value of file-id is 'hrintake.ckp'.
+       01 checkpoint-rec       pic 9(6).
+
+       working-storage section.
+       01 emp-stat              pic xx.
+       01 feed-stat              pic xx.
+       01 audit-stat             pic xx.
+       01 except-stat            pic xx.
+       01 checkpt-stat           pic xx.
+       01 feed-eof                pic x value "n".
+
+      *---- restart/checkpoint support.  Feed-file is line-sequential
+      *     (no key to START on), so the checkpoint is a count of feed
+      *     records already applied; a restart skips that many before
+      *     resuming so an interrupted run doesn't re-apply everyone.
+       01 ws-last-checkpoint-count pic 9(6) value zero.
+       01 ws-feed-count            pic 9(6) value zero.
+       01 ws-checkpoint-tally      pic 9(4) value zero.
+       01 checkpoint-interval      pic 9(4) value 1.
+
+       01 audit-action            pic x(8).
+       01 audit-detail            pic x(45).
+       01 audit-timestamp         pic x(14).
+
+      *---- prior emp-rate/emp-dept/emp-cvstat, captured before
+      *     APPLY-CHANGE-FIELDS overwrites them, so an UPDATE audit
+      *     line can show what changed and not just that something did
+       01 ws-old-rate             pic 9(6)V99.
+       01 ws-old-rate-edit        pic zzzzz9.99.
+       01 ws-old-dept             pic a(15).
+       01 ws-old-cvstat           pic a(10).
+
+       01 ws-added-count          pic 9(5) value zero.
+       01 ws-changed-count        pic 9(5) value zero.
+       01 ws-terminated-count     pic 9(5) value zero.
+       01 ws-rejected-count       pic 9(5) value zero.
+
+       procedure division.
+       main-process.
+           perform load-checkpoint.
+
+           open input feed-file.
+           if feed-stat not = '00'
+              display "!!! HRINTAKE: cannot open hrfeed.dat " feed-stat
+              stop run.
+
+           open i-o emp-file.
+           if emp-stat not = '00'
+              open output emp-file
+              close emp-file
+              open i-o emp-file.
+
+           open extend audit-log-file.
+           if audit-stat not = '00'
+              open output audit-log-file.
+
+           if ws-last-checkpoint-count = zero
+              open output exception-file
+              move spaces to exception-rec
+              string "HRINTAKE EXCEPTION REPORT" delimited by size
+                 into exception-rec
+              write exception-rec
+           else
+              open extend exception-file
+              if except-stat not = '00'
+                 open output exception-file
+              end-if
+              display "*** HRINTAKE: resuming after feed record "
+                 ws-last-checkpoint-count
+              perform skip-processed-feed-recs
+           end-if.
+
+           perform process-one-feed-rec until feed-eof = "y".
+
+           perform write-run-summary.
+
+           close feed-file.
+           close emp-file.
+           close audit-log-file.
+           close exception-file.
+           perform clear-checkpoint.
+           stop run.
+
+      *---- read the last-committed feed-record count, if any
+       load-checkpoint.
+           open input checkpoint-file.
+           if checkpt-stat = '00'
+              read checkpoint-file
+                 at end move zero to ws-last-checkpoint-count
+                 not at end
+                    move checkpoint-rec to ws-last-checkpoint-count
+              end-read
+              close checkpoint-file
+           else
+              move zero to ws-last-checkpoint-count.
+
+      *---- discard the feed records already applied by a prior run
+       skip-processed-feed-recs.
+           perform until (ws-feed-count >= ws-last-checkpoint-count)
+                 or (feed-eof = "y")
+              read feed-file next record
+                 at end move "y" to feed-eof
+              end-read
+              if feed-eof not = "y"
+                 add 1 to ws-feed-count
+              end-if
+           end-perform.
+
+      *---- commit the feed-record count every CHECKPOINT-INTERVAL recs.
+      *     value 1 - i.e. after every record, same fix and reason as
+      *     PAYCALC - so a crash never leaves more feed records applied
+      *     than the checkpoint says; APPLY-CHANGE has no other way to
+      *     tell a replayed transaction from a fresh one.
+       checkpoint-tick.
+           add 1 to ws-checkpoint-tally.
+           if ws-checkpoint-tally >= checkpoint-interval
+              move ws-feed-count to checkpoint-rec
+              open output checkpoint-file
+              write checkpoint-rec
+              close checkpoint-file
+              move zero to ws-checkpoint-tally.
+
+      *---- run completed clean end to end - reset for the next run
+       clear-checkpoint.
+           open output checkpoint-file.
+           close checkpoint-file.
+
+       process-one-feed-rec.
+           read feed-file next record
+              at end move "y" to feed-eof.
+           if feed-eof not = "y"
+              add 1 to ws-feed-count
+              evaluate feed-action
+                 when "A" perform apply-add
+                 when "C" perform apply-change
+                 when "T" perform apply-terminate
+                 when other
+                    move "invalid action code" to audit-detail
+                    perform reject-feed-rec
+              end-evaluate
+              perform checkpoint-tick.
+
+     **-----new hire: build emp-record from the feed and WRITE it
+       apply-add.
+           move zeroes to emp-record.
+           move feed-id     to em-id.
+           move feed-lname  to emp-lname.
+           move feed-fname  to emp-fname.
+           move feed-minit  to emp-minit.
+           move feed-bdate  to emp-bdate.
+           move feed-age    to emp-age.
+           move feed-addr   to emp-addr.
+           move feed-pcode  to emp-pcode.
+           move feed-telno  to emp-telno.
+           move feed-ctcno  to emp-ctcno.
+           move feed-dept   to emp-dept.
+           move feed-rate   to emp-rate.
+           move feed-rate   to emp-erate.
+           move feed-hdate  to emp-hdate.
+           move feed-sss    to emp-sss.
+           move feed-phlth  to emp-phlth.
+           move feed-pibig  to emp-pibig.
+           move feed-tin    to emp-tin.
+           move feed-cvstat to emp-cvstat.
+           move feed-dpndts to emp-dpndts.
+           move feed-wrkhrs to emp-wrkhrs.
+           move feed-wrkhrs to emp-ewrkhrs.
+           move 1           to emp-recstat.
+           write emp-record
+              invalid key
+                 move "already on file" to audit-detail
+                 perform reject-feed-rec
+              not invalid key
+                 add 1 to ws-added-count
+                 move "CREATE" to audit-action
+                 move "batch intake add" to audit-detail
+                 perform write-audit-log
+           end-write.
+
+     **-----correction to an existing hire: READ then REWRITE
+       apply-change.
+           move feed-id to em-id.
+           read emp-file
+              invalid key
+                 move "not on file" to audit-detail
+                 perform reject-feed-rec
+              not invalid key
+                 if emp-recstat = 9
+                    move "already terminated" to audit-detail
+                    perform reject-feed-rec
+                 else
+                    move emp-rate   to ws-old-rate
+                    move emp-dept   to ws-old-dept
+                    move emp-cvstat to ws-old-cvstat
+                    perform apply-change-fields
+                 end-if
+           end-read.
+
+       apply-change-fields.
+           move feed-lname  to emp-lname.
+           move feed-fname  to emp-fname.
+           move feed-minit  to emp-minit.
+           move feed-bdate  to emp-bdate.
+           move feed-age    to emp-age.
+           move feed-addr   to emp-addr.
+           move feed-pcode  to emp-pcode.
+           move feed-telno  to emp-telno.
+           move feed-ctcno  to emp-ctcno.
+           move feed-dept   to emp-dept.
+           move feed-rate   to emp-rate.
+           move feed-rate   to emp-erate.
+           move feed-hdate  to emp-hdate.
+           move feed-sss    to emp-sss.
+           move feed-phlth  to emp-phlth.
+           move feed-pibig  to emp-pibig.
+           move feed-tin    to emp-tin.
+           move feed-cvstat to emp-cvstat.
+           move feed-dpndts to emp-dpndts.
+           move feed-wrkhrs to emp-wrkhrs.
+           move feed-wrkhrs to emp-ewrkhrs.
+           rewrite emp-record
+              invalid key
+                 move "rewrite failed" to audit-detail
+                 perform reject-feed-rec
+              not invalid key
+                 add 1 to ws-changed-count
+                 move "UPDATE" to audit-action
+                 move ws-old-rate to ws-old-rate-edit
+                 string "was " delimited by size
+                        ws-old-rate-edit delimited by size
+                        " " delimited by size
+                        function trim(ws-old-dept) delimited by size
+                        " " delimited by size
+                        function trim(ws-old-cvstat) delimited by size
+                        into audit-detail
+                 end-string
+                 perform write-audit-log
+           end-rewrite.
+
+     **-----termination: logical delete via emp-recstat = 9
+       apply-terminate.
+           move feed-id to em-id.
+           read emp-file
+              invalid key
+                 move "not on file" to audit-detail
+                 perform reject-feed-rec
+              not invalid key
+                 if emp-recstat = 9
+                    move "already terminated" to audit-detail
+                    perform reject-feed-rec
+                 else
+                    move 9 to emp-recstat
+                    rewrite emp-record
+                       invalid key
+                          move "rewrite failed" to audit-detail
+                          perform reject-feed-rec
+                       not invalid key
+                          add 1 to ws-terminated-count
+                          move "DELETE" to audit-action
+                          move "batch intake terminate" to audit-detail
+                          perform write-audit-log
+                    end-rewrite
+                 end-if
+           end-read.
+
+     **-----unknown action code or a failed A/C/T above
+       reject-feed-rec.
+           add 1 to ws-rejected-count.
+           move spaces to exception-rec.
+           string feed-action delimited by size
+                  " "         delimited by size
+                  feed-id     delimited by size
+                  " "         delimited by size
+                  audit-detail delimited by size
+                  into exception-rec.
+           write exception-rec.
+
+     **-----append one line to the shared audit log
+       write-audit-log.
+           move function current-date (1:14) to audit-timestamp.
+           move spaces to audit-log-rec.
+           string feed-id           delimited by size
+                  " "                delimited by size
+                  audit-action       delimited by size
+                  " "                delimited by size
+                  audit-timestamp    delimited by size
+                  " "                delimited by size
+                  audit-detail       delimited by size
+                  into audit-log-rec
+           end-string.
+           write audit-log-rec.
+
+       write-run-summary.
+           move spaces to exception-rec.
+           string "Added: "     delimited by size
+                  ws-added-count delimited by size
+                  "  Changed: "  delimited by size
+                  ws-changed-count delimited by size
+                  into exception-rec.
+           write exception-rec.
+           move spaces to exception-rec.
+           string "Terminated: " delimited by size
+                  ws-terminated-count delimited by size
+                  "  Rejected: " delimited by size
+                  ws-rejected-count delimited by size
+                  into exception-rec.
+           write exception-rec.
