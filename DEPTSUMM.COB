@@ -0,0 +1,154 @@
+       identification division.
+       program-id. DEPTSUMM.
+       author. Castillo, Beverly May S.
+       date-written. August 8, 2026.
+       date-compiled.
+
+      *----------------------------------------------------------
+      * Department / headcount summary report.  Reads empdb.dat,
+      * sorts on emp-dept so the control break is trustworthy
+      * regardless of physical em-id order, and accumulates
+      * headcount plus total emp-rate*emp-wrkhrs per department.
+      * Logically-deleted records (emp-recstat = 9) are excluded.
+      *----------------------------------------------------------
+       environment division.
+       configuration section.
+       source-computer. ibm-pc.
+       object-computer. ibm-pc.
+
+       input-output section.
+       file-control.
+           copy EMPFILE.
+
+           select deptsumm-file
+                  assign to disk
+                  organization is line sequential
+                  file status is deptsumm-stat.
+
+           select sort-work
+                  assign to "deptsort.tmp".
+
+       data division.
+       file section.
+       fd emp-file
+          label records are standard
+          value of file-id is 'empdb.dat'.
+
+       01 emp-record.
+           copy EMPREC.
+
+       fd deptsumm-file
+          label records are standard
+          value of file-id is 'deptsumm.dat'.
+       01 deptsumm-rec         pic x(100).
+
+       sd sort-work.
+       01 sort-rec.
+          02 sw-dept           pic a(15).
+          02 sw-id             pic 9(5).
+          02 sw-exposure       pic 9(9)v99.
+
+       working-storage section.
+       01 emp-stat              pic xx.
+       01 deptsumm-stat         pic xx.
+       01 ws-eof                pic x value "n".
+
+       01 ws-exposure           pic 9(9)v99.
+
+       01 prev-dept             pic a(15) value spaces.
+       01 dept-headcount        pic 9(5) value zero.
+       01 dept-exposure         pic 9(9)v99 value zero.
+       01 grand-headcount       pic 9(6) value zero.
+       01 grand-exposure        pic 9(9)v99 value zero.
+
+       01 headcount-edit        pic z(5)9.
+       01 exposure-edit         pic z(8)9.99.
+
+       procedure division.
+       main-process.
+           open input emp-file.
+           if emp-stat not = '00'
+              display "!!! DEPTSUMM: cannot open empdb.dat " emp-stat
+              stop run.
+
+           open output deptsumm-file.
+           move spaces to deptsumm-rec.
+           string "DEPARTMENT / HEADCOUNT SUMMARY REPORT"
+              delimited by size into deptsumm-rec.
+           write deptsumm-rec.
+
+           sort sort-work
+              on ascending key sw-dept
+              input procedure is build-sort-file
+              output procedure is write-summary-report.
+
+           close emp-file.
+           close deptsumm-file.
+           stop run.
+
+      *---- single pass over emp-file: release one summary row/emp
+       build-sort-file.
+           move zeroes to em-id.
+           start emp-file key is greater than or equal em-id
+              invalid key move "y" to ws-eof.
+           perform release-one-row until ws-eof = "y".
+
+       release-one-row.
+           read emp-file next record
+              at end move "y" to ws-eof.
+           if ws-eof not = "y" and emp-recstat not = 9
+              compute ws-exposure rounded = emp-rate * emp-wrkhrs
+              move emp-dept    to sw-dept
+              move em-id       to sw-id
+              move ws-exposure to sw-exposure
+              release sort-rec.
+
+      *---- output procedure of the SORT: control break on sw-dept
+       write-summary-report.
+           move "n" to ws-eof.
+           perform return-and-accumulate until ws-eof = "y".
+
+           if dept-headcount > 0
+              perform write-dept-line.
+
+           move spaces to deptsumm-rec.
+           write deptsumm-rec.
+           move spaces to deptsumm-rec.
+           move grand-headcount to headcount-edit.
+           move grand-exposure  to exposure-edit.
+           string "GRAND TOTAL   headcount: " delimited by size
+                  headcount-edit               delimited by size
+                  "   exposure: "              delimited by size
+                  exposure-edit                delimited by size
+                  into deptsumm-rec.
+           write deptsumm-rec.
+
+       return-and-accumulate.
+           return sort-work
+              at end move "y" to ws-eof.
+           if ws-eof not = "y"
+              if sw-dept not = prev-dept
+                 if dept-headcount > 0
+                    perform write-dept-line
+                 end-if
+                 move sw-dept to prev-dept
+                 move zero to dept-headcount
+                 move zero to dept-exposure
+              end-if
+              add 1 to dept-headcount
+              add sw-exposure to dept-exposure
+              add 1 to grand-headcount
+              add sw-exposure to grand-exposure.
+
+       write-dept-line.
+           move spaces to deptsumm-rec.
+           move dept-headcount to headcount-edit.
+           move dept-exposure  to exposure-edit.
+           string "Department: " delimited by size
+                  prev-dept       delimited by size
+                  "  headcount: " delimited by size
+                  headcount-edit  delimited by size
+                  "  exposure: "  delimited by size
+                  exposure-edit   delimited by size
+                  into deptsumm-rec.
+           write deptsumm-rec.
