@@ -0,0 +1,30 @@
+      *---- shared statutory withholding working-storage: SSS/
+      *     PhilHealth/Pag-IBIG employee-share tables and the result
+      *     fields WHCALC.CPY's paragraphs compute into.  One source
+      *     of truth so every program that prints or pays net pay
+      *     agrees on the same deduction figures.
+       01 ws-gross              pic 9(9)v99.
+       01 ws-sss-ee              pic 9(5)v99.
+       01 ws-phlth-ee            pic 9(5)v99.
+       01 ws-pibig-ee            pic 9(5)v99.
+       01 ws-total-deductions    pic 9(7)v99.
+       01 ws-net-pay             pic 9(9)v99.
+
+      *---- SSS employee-share contribution table (monthly comp bracket)
+       01 sss-table.
+           02 sss-entry occurs 8 times indexed by sss-idx.
+              03 sss-ceiling    pic 9(8)v99.
+              03 sss-ee-share   pic 9(5)v99.
+
+      *---- PhilHealth employee-share rate (percent of gross, capped)
+       01 phlth-rate             pic v9(4) value 0.02.
+       01 phlth-floor-base       pic 9(7)v99 value 10000.00.
+       01 phlth-floor-ee         pic 9(5)v99 value 200.00.
+       01 phlth-ceiling-base     pic 9(7)v99 value 100000.00.
+       01 phlth-ceiling-ee       pic 9(5)v99 value 2000.00.
+
+      *---- Pag-IBIG employee-share rate
+       01 pibig-low-rate         pic v9(4) value 0.01.
+       01 pibig-high-rate        pic v9(4) value 0.02.
+       01 pibig-threshold        pic 9(7)v99 value 1500.00.
+       01 pibig-cap-ee           pic 9(5)v99 value 100.00.
