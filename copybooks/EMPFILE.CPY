@@ -0,0 +1,6 @@
+           select emp-file
+                  assign to disk
+                  organization is indexed
+                  access mode is dynamic
+                  record key is em-id
+                  file status is emp-stat.
