@@ -0,0 +1,55 @@
+      *---- shared statutory withholding paragraphs.  Needs WHDATA.CPY
+      *     copied into WORKING-STORAGE and an em-record with EMP-RATE/
+      *     EMP-WRKHRS in scope.  Call LOAD-SSS-TABLE once at startup,
+      *     then COMPUTE-NET-PAY per employee.
+       compute-net-pay.
+           compute ws-gross rounded = emp-rate * emp-wrkhrs.
+           perform compute-sss-ee.
+           perform compute-phlth-ee.
+           perform compute-pibig-ee.
+           compute ws-total-deductions rounded =
+              ws-sss-ee + ws-phlth-ee + ws-pibig-ee.
+           compute ws-net-pay rounded = ws-gross - ws-total-deductions.
+
+       compute-sss-ee.
+           set sss-idx to 1.
+           search sss-entry
+              at end move sss-ee-share (8) to ws-sss-ee
+              when ws-gross <= sss-ceiling (sss-idx)
+                 move sss-ee-share (sss-idx) to ws-sss-ee.
+
+       compute-phlth-ee.
+           if ws-gross <= phlth-floor-base
+              move phlth-floor-ee to ws-phlth-ee
+           else if ws-gross >= phlth-ceiling-base
+              move phlth-ceiling-ee to ws-phlth-ee
+           else
+              compute ws-phlth-ee rounded = ws-gross * phlth-rate.
+
+       compute-pibig-ee.
+           if ws-gross <= pibig-threshold
+              compute ws-pibig-ee rounded = ws-gross * pibig-low-rate
+           else
+              compute ws-pibig-ee rounded = ws-gross * pibig-high-rate.
+           if ws-pibig-ee > pibig-cap-ee
+              move pibig-cap-ee to ws-pibig-ee.
+
+      *---- SSS employee-share brackets (monthly compensation ceiling,
+      *     employee contribution amount).  Simplified 8-bracket table.
+       load-sss-table.
+           move    4249.99 to sss-ceiling (1).
+           move      180.00 to sss-ee-share (1).
+           move    7749.99 to sss-ceiling (2).
+           move      337.50 to sss-ee-share (2).
+           move   11249.99 to sss-ceiling (3).
+           move      495.00 to sss-ee-share (3).
+           move   14749.99 to sss-ceiling (4).
+           move      652.50 to sss-ee-share (4).
+           move   18249.99 to sss-ceiling (5).
+           move      810.00 to sss-ee-share (5).
+           move   21749.99 to sss-ceiling (6).
+           move      967.50 to sss-ee-share (6).
+           move   25249.99 to sss-ceiling (7).
+           move     1125.00 to sss-ee-share (7).
+           move   99999999.99 to sss-ceiling (8).
+           move     1350.00 to sss-ee-share (8).
