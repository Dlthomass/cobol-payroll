@@ -0,0 +1,24 @@
+           02 em-id         pic 9(5).
+           02 emp-lname     pic a(15).
+           02 emp-fname     pic a(15).
+           02 emp-minit     pic a.
+           02 emp-bdate     pic x(10).
+           02 emp-age       pic x(2).
+           02 emp-addr      pic a(20).
+           02 emp-pcode     pic 9(4).
+           02 emp-telno     pic 9(7).
+           02 emp-ctcno     pic 9(11).
+           02 emp-dept      pic a(15).
+           02 emp-rate      pic 9(6)V99.
+           02 emp-erate     pic zzz,z99.99.
+           02 emp-hdate     pic x(10).
+           02 emp-SSS       pic 9(10).
+           02 emp-phlth     pic 9(12).
+           02 emp-pibig     pic 9(12).
+           02 emp-tin       pic 9(12).
+           02 emp-cvstat    pic a(10).
+           02 emp-dpndts    pic 9(2).
+           02 emp-wrkhrs    pic 9(3)V9.
+           02 emp-ewrkhrs   pic z99.9.
+
+           02 emp-recstat   pic 9.
